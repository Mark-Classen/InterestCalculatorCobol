@@ -0,0 +1,73 @@
+//CALCBAT  JOB (ACCTG),'INTEREST BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  CALCBAT - OVERNIGHT PORTFOLIO INTEREST RECALCULATION         *
+//*                                                                *
+//*  DRIVES CompoundInterestCalculator IN BATCH MODE OVER THE      *
+//*  FULL ACCOUNTS PORTFOLIO (ACCTIN).  RUNS UNATTENDED - NO       *
+//*  OPERATOR ACCEPT/TERMINAL INPUT IS REQUIRED ONCE THE "2"       *
+//*  RUN-MODE CARD BELOW IS READ.  PRODUCES ONE CONSOLIDATED       *
+//*  REPORT (RPTOUT) AND APPENDS TO THE PERMANENT AUDIT TRAIL      *
+//*  (AUDITLOG).  STEP0 BELOW CLEARS OUT THE PRIOR RUN'S REPORT    *
+//*  AND PROMOTES THE PRIOR RUN'S CHECKPOINT (CKPTOUT) INTO        *
+//*  TONIGHT'S RESTART POINT (CKPTIN) AUTOMATICALLY, SO THE JOB    *
+//*  CAN BE RESUBMITTED NIGHT AFTER NIGHT WITH NO OPERATOR         *
+//*  INTERVENTION - A PRIOR RUN THAT ABENDED PART WAY THROUGH      *
+//*  RESTARTS FROM THE LAST COMPLETED ACCOUNT; A PRIOR RUN THAT    *
+//*  COMPLETED CLEANLY LEAVES AN EMPTY CHECKPOINT AND THIS JOB     *
+//*  SIMPLY REPROCESSES THE WHOLE PORTFOLIO.                       *
+//*--------------------------------------------------------------*
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  SET MAXCC = 0
+  DELETE PROD.LENDING.INTEREST.REPORT
+  SET MAXCC = 0
+  DELETE PROD.LENDING.INTEREST.CKPT
+  SET MAXCC = 0
+  ALTER PROD.LENDING.INTEREST.CKPT.NEW -
+        NEWNAME(PROD.LENDING.INTEREST.CKPT)
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CompoundInterestCalculator
+//STEPLIB  DD DSN=PROD.LENDING.LOADLIB,DISP=SHR
+//ACCTIN   DD DSN=PROD.LENDING.ACCOUNTS.PORTFOLIO,DISP=SHR
+//RPTOUT   DD DSN=PROD.LENDING.INTEREST.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//*  AUDITLOG USES DISP=(MOD,CATLG,CATLG) RATHER THAN DISP=SHR SO *
+//*  THE VERY FIRST SUBMISSION (NO AUDIT LOG DATA SET CATALOGED    *
+//*  YET) ALLOCATES AND CREATES IT INSTEAD OF FAILING BEFORE       *
+//*  STEP1 EVEN RUNS; EVERY SUBSEQUENT RUN POSITIONS AT THE END    *
+//*  AND APPENDS, MATCHING THE OPEN EXTEND THE PROGRAM USES.       *
+//*--------------------------------------------------------------*
+//AUDITLOG DD DSN=PROD.LENDING.INTEREST.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//*  FIRST-RUN NOTE: CKPTIN MUST ALREADY EXIST FOR DISP=SHR TO    *
+//*  ALLOCATE.  BEFORE THE VERY FIRST RUN, PRE-ALLOCATE AN EMPTY   *
+//*  PROD.LENDING.INTEREST.CKPT (A ONE-TIME IEFBR14 STEP IS        *
+//*  SUFFICIENT) OR OVERRIDE //STEP1.CKPTIN DD DUMMY FOR THAT RUN  *
+//*  ONLY - THE PROGRAM TREATS A MISSING OR EMPTY CHECKPOINT AS A  *
+//*  FULL-PORTFOLIO RUN WITH NO RESTART POINT.  EVERY RUN AFTER    *
+//*  THE FIRST HAS CKPTIN SUPPLIED AUTOMATICALLY BY STEP0 ABOVE.   *
+//*--------------------------------------------------------------*
+//CKPTIN   DD DSN=PROD.LENDING.INTEREST.CKPT,DISP=SHR
+//CKPTOUT  DD DSN=PROD.LENDING.INTEREST.CKPT.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//*  SYSIN SUPPLIES THE RUN-MODE PARAMETER CARD THAT WOULD        *
+//*  OTHERWISE COME FROM THE TERMINAL - "2" SELECTS BATCH MODE.   *
+//*--------------------------------------------------------------*
+//SYSIN    DD *
+2
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
