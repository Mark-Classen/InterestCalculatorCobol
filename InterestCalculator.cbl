@@ -1,41 +1,850 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CompoundInterestCalculator.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-PRINCIPAL         PIC 9(7)V99 VALUE 0.
-       01  WS-INTEREST-RATE     PIC 99(3)V9999 VALUE 0.
-       01  WS-YEARS             PIC 9(3)V9 VALUE 0.
-       01  WS-N                 PIC 99 VALUE 11.
-       01  WS-ACCRUED-AMOUNT    PIC 9(8)V99 VALUE 0.
-       01  WS-NEW-AMOUNT        PIC 9(7)V99 VALUE 0.
-       01  WS-CONTINUE          PIC X VALUE 'Y'.
-       01  WS-REMAINING-YEARS   PIC 9(3)V9 VALUE 0.
-       01  THE-TOTAL            PIC 9(8)V99 VALUE 0.
-       01  WS-ACCRUED-FORMATTED PIC Z(8).99.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           DISPLAY "Compound Interest Calculator"
-           DISPLAY "=============================="
-
-               DISPLAY "Enter Principal Amount: ".
-               ACCEPT WS-PRINCIPAL.
-
-               DISPLAY "Enter Annual Interest Rate (%): ".
-               ACCEPT WS-INTEREST-RATE.
-
-               DISPLAY "Enter Number of Years: ".
-               ACCEPT WS-YEARS.
-
-               COMPUTE WS-ACCRUED-AMOUNT =
-                   WS-PRINCIPAL * (1 + (WS-INTEREST-RATE / 100) / WS-N)
-                   ** (WS-N * WS-YEARS).
-
-               MOVE WS-ACCRUED-AMOUNT TO WS-ACCRUED-FORMATTED.
-               DISPLAY "Accrued Amount = ", WS-ACCRUED-FORMATTED.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CompoundInterestCalculator.
+000030 AUTHOR.        LENDING-SYSTEMS-GROUP.
+000040 INSTALLATION.  MAIN-STREET-FINANCE.
+000050 DATE-WRITTEN.  2019-04-11.
+000060 DATE-COMPILED. 2026-08-09.
+000070*
+000080*---------------------------------------------------------*
+000090*  MODIFICATION HISTORY                                   *
+000100*---------------------------------------------------------*
+000110*  2019-04-11  RJM  ORIGINAL PROGRAM - SINGLE PASS         *
+000120*              INTERACTIVE COMPOUND INTEREST CALCULATION. *
+000130*  2026-08-09  RJM  ADDED BATCH ACCOUNT FILE PROCESSING    *
+000140*              MODE DRIVEN BY THE ACCOUNTS-EOF SWITCH; RE- *
+000145*              PURPOSED WS-CONTINUE TO DRIVE THE NEW        *
+000146*              INTERACTIVE "ANOTHER CALCULATION?" REPEAT    *
+000147*              LOOP INSTEAD.                                *
+000150*  2026-08-09  RJM  COMPOUNDING FREQUENCY (WS-N) IS NOW    *
+000160*              OPERATOR-SELECTABLE INSTEAD OF A CONSTANT.  *
+000170*  2026-08-09  RJM  ADDED SESSION RUNNING-TOTAL SUMMARY     *
+000180*              USING THE-TOTAL AND WS-TOTAL-PRINCIPAL.     *
+000190*  2026-08-09  RJM  ADDED FORMATTED REPORT FILE OUTPUT.    *
+000200*  2026-08-09  RJM  ADDED INPUT RANGE VALIDATION WITH       *
+000210*              RE-PROMPT ON EACH ACCEPTED FIELD.            *
+000220*  2026-08-09  RJM  ADDED SIMPLE-INTEREST CALCULATION MODE. *
+000230*  2026-08-09  RJM  ADDED YEAR-BY-YEAR ACCRUAL BREAKDOWN.  *
+000240*  2026-08-09  RJM  ADDED PERSISTENT AUDIT TRAIL FILE.     *
+000250*  2026-08-09  RJM  ADDED CHECKPOINT/RESTART SUPPORT FOR   *
+000260*              THE BATCH ACCOUNT FILE DRIVER.               *
+000270*---------------------------------------------------------*
+000280*  REMARKS.  THIS PROGRAM CALCULATES SIMPLE OR COMPOUND     *
+000290*  INTEREST FOR A SINGLE ACCOUNT ENTERED AT THE TERMINAL,   *
+000300*  OR FOR AN ENTIRE PORTFOLIO OF ACCOUNTS SUPPLIED ON THE   *
+000310*  ACCOUNTS FILE (ACCTIN) WHEN RUN IN BATCH MODE FROM THE   *
+000320*  OVERNIGHT JCL.  RESULTS ARE DISPLAYED, WRITTEN TO THE    *
+000330*  REPORT FILE (RPTOUT) AND APPENDED TO THE AUDIT TRAIL     *
+000340*  FILE (AUDITLOG) FOR LATER RECONCILIATION.                *
+000350*---------------------------------------------------------*
+000360
+000370 ENVIRONMENT DIVISION.
+000380
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT ACCOUNTS-FILE
+000460         ASSIGN TO ACCTIN
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-ACCOUNTS-STATUS.
+000490
+000500     SELECT REPORT-FILE
+000510         ASSIGN TO RPTOUT
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-REPORT-STATUS.
+000540
+000550     SELECT AUDIT-FILE
+000560         ASSIGN TO AUDITLOG
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-AUDIT-STATUS.
+000590
+000600     SELECT OPTIONAL CHECKPOINT-IN-FILE
+000610         ASSIGN TO CKPTIN
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-CKPT-IN-STATUS.
+000640
+000650     SELECT CHECKPOINT-OUT-FILE
+000660         ASSIGN TO CKPTOUT
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-CKPT-OUT-STATUS.
+000690
+000700 DATA DIVISION.
+000710
+000720 FILE SECTION.
+000730*---------------------------------------------------------*
+000740*  ACCOUNTS-FILE - ONE RECORD PER ACCOUNT FOR BATCH RUNS   *
+000750*---------------------------------------------------------*
+000760 FD  ACCOUNTS-FILE
+000770     RECORDING MODE IS F.
+000780 01  ACCOUNT-RECORD.
+000790     05  AR-ACCOUNT-ID          PIC X(10).
+000800     05  AR-PRINCIPAL           PIC 9(7)V99.
+000810     05  AR-INTEREST-RATE       PIC 9(3)V9999.
+000820     05  AR-YEARS               PIC 9(3)V9.
+000830     05  AR-N                   PIC 9(3).
+000840     05  AR-CALC-MODE           PIC X(01).
+000850     05  FILLER                 PIC X(20).
+000860
+000870*---------------------------------------------------------*
+000880*  REPORT-FILE - PRINTABLE RESULTS FOR THE LOAN FOLDER     *
+000890*---------------------------------------------------------*
+000900 FD  REPORT-FILE
+000910     RECORDING MODE IS F.
+000920 01  REPORT-RECORD              PIC X(132).
+000930
+000940*---------------------------------------------------------*
+000950*  AUDIT-FILE - PERMANENT RECORD OF EVERY QUOTE PRODUCED   *
+000960*---------------------------------------------------------*
+000970 FD  AUDIT-FILE
+000980     RECORDING MODE IS F.
+000990 01  AUDIT-RECORD               PIC X(132).
+001000
+001010*---------------------------------------------------------*
+001020*  CHECKPOINT FILES - RESTART POINT FOR THE BATCH DRIVER   *
+001030*  CKPTIN IS THE CHECKPOINT LEFT BY THE PRIOR RUN, IF ANY. *
+001040*  CKPTOUT IS REWRITTEN EACH INTERVAL WITH THE LATEST      *
+001050*  SUCCESSFULLY COMPLETED ACCOUNT KEY AND BECOMES NEXT      *
+001060*  RUN'S CKPTIN (THE OPERATOR RENAMES IT BETWEEN RUNS).    *
+001070*---------------------------------------------------------*
+001080 FD  CHECKPOINT-IN-FILE
+001090     RECORDING MODE IS F.
+001100 01  CHECKPOINT-IN-RECORD.
+001110     05  CKI-ACCOUNT-ID         PIC X(10).
+001120     05  CKI-RECORD-COUNT       PIC 9(7).
+001130     05  FILLER                 PIC X(15).
+001140
+001150 FD  CHECKPOINT-OUT-FILE
+001160     RECORDING MODE IS F.
+001170 01  CHECKPOINT-OUT-RECORD.
+001180     05  CKO-ACCOUNT-ID         PIC X(10).
+001190     05  CKO-RECORD-COUNT       PIC 9(7).
+001200     05  FILLER                 PIC X(15).
+001210
+001220 WORKING-STORAGE SECTION.
+001230*---------------------------------------------------------*
+001240*  CALCULATION FIELDS                                     *
+001250*---------------------------------------------------------*
+001260 01  WS-PRINCIPAL         PIC S9(7)V99 VALUE 0.
+001270 01  WS-INTEREST-RATE     PIC S9(3)V9999 VALUE 0.
+001280 01  WS-YEARS             PIC 9(3)V9 VALUE 0.
+001290 01  WS-N                 PIC 9(3) VALUE 1.
+001300 01  WS-ACCRUED-AMOUNT    PIC 9(8)V99 VALUE 0.
+001310 01  WS-NEW-AMOUNT        PIC 9(7)V99 VALUE 0.
+001311 01  WS-BASE-FACTOR       PIC 9(3)V9(9) VALUE 0.
+001312 01  WS-POWER-FACTOR      PIC 9(7)V9(9) VALUE 0.
+001320 01  WS-CONTINUE          PIC X VALUE 'Y'.
+001330 01  WS-REMAINING-YEARS   PIC 9(3)V9 VALUE 0.
+001335 01  WS-ELAPSED-YEARS     PIC 9(3)V9 VALUE 0.
+001340 01  THE-TOTAL            PIC 9(11)V99 VALUE 0.
+001350 01  WS-ACCRUED-FORMATTED PIC Z(8).99.
+001360
+001370*---------------------------------------------------------*
+001380*  RUN MODE AND CALCULATION MODE SWITCHES                 *
+001390*---------------------------------------------------------*
+001400 77  WS-RUN-MODE-CHOICE   PIC 9(01) VALUE 1.
+001410 77  WS-RUN-MODE          PIC X(01) VALUE "I".
+001420     88  INTERACTIVE-MODE            VALUE "I".
+001430     88  BATCH-MODE                  VALUE "B".
+001440
+001450 77  WS-CALC-MODE-CHOICE  PIC 9(01) VALUE 2.
+001460 77  WS-CALC-MODE         PIC X(01) VALUE "C".
+001470     88  SIMPLE-INTEREST             VALUE "S".
+001480     88  COMPOUND-INTEREST           VALUE "C".
+001490
+001500 77  WS-FREQ-CHOICE       PIC 9(01) VALUE 0.
+001510     88  FREQ-CHOICE-VALID            VALUES 1 THRU 5.
+001520
+001530*---------------------------------------------------------*
+001540*  INPUT VALIDATION SWITCH                                *
+001550*---------------------------------------------------------*
+001560 77  WS-VALID-SW          PIC X(01) VALUE "N".
+001570     88  ENTRY-VALID                 VALUE "Y".
+001580     88  ENTRY-INVALID               VALUE "N".
+001590
+001600*---------------------------------------------------------*
+001610*  SESSION AND BATCH ACCUMULATORS                         *
+001620*---------------------------------------------------------*
+001630 77  WS-TOTAL-PRINCIPAL   PIC 9(11)V99 VALUE 0.
+001640 77  WS-CALC-COUNT        PIC 9(7) COMP VALUE 0.
+001650 77  WS-YEAR-COUNTER      PIC 9(3) VALUE 0.
+001652 77  WS-CURRENT-ACCT-ID   PIC X(10) VALUE SPACES.
+001654*  WS-ACCRUED-AMOUNT IS INTEREST-ONLY FOR SIMPLE MODE BUT IS
+001655*  PRINCIPAL-PLUS-INTEREST FOR COMPOUND MODE (SEE 6000-
+001656*  CALCULATE) - THE TWO MODES' AMOUNTS ARE NOT THE SAME UNIT
+001657*  AND ARE KEPT IN SEPARATE SESSION SUBTOTALS BELOW RATHER
+001658*  THAN BLENDED TOGETHER.
+001660 77  WS-SIMPLE-TOTAL      PIC 9(11)V99 VALUE 0.
+001661 77  WS-SIMPLE-COUNT      PIC 9(7) COMP VALUE 0.
+001662 77  WS-COMPOUND-TOTAL    PIC 9(11)V99 VALUE 0.
+001663 77  WS-COMPOUND-COUNT    PIC 9(7) COMP VALUE 0.
+001664
+001670*---------------------------------------------------------*
+001680*  FILE STATUS AND END-OF-FILE SWITCHES                   *
+001690*---------------------------------------------------------*
+001700 77  WS-ACCOUNTS-STATUS   PIC X(02) VALUE "00".
+001710 77  WS-REPORT-STATUS     PIC X(02) VALUE "00".
+001720 77  WS-AUDIT-STATUS      PIC X(02) VALUE "00".
+001730 77  WS-CKPT-IN-STATUS    PIC X(02) VALUE "00".
+001740 77  WS-CKPT-OUT-STATUS   PIC X(02) VALUE "00".
+001750
+001760 77  WS-EOF-SW            PIC X(01) VALUE "N".
+001770     88  ACCOUNTS-EOF                VALUE "Y".
+001780
+001790*---------------------------------------------------------*
+001800*  CHECKPOINT / RESTART CONTROLS                          *
+001810*---------------------------------------------------------*
+001820 77  WS-RECORD-COUNT      PIC 9(7) COMP VALUE 0.
+001830 77  WS-CKPT-INTERVAL     PIC 9(3) COMP VALUE 50.
+001840 77  WS-RESTART-SW        PIC X(01) VALUE "N".
+001850     88  RESTART-REQUESTED           VALUE "Y".
+001860 77  WS-LAST-CKPT-ID      PIC X(10) VALUE SPACES.
+001870 77  WS-LAST-CKPT-COUNT   PIC 9(7)  VALUE 0.
+001880
+001890*---------------------------------------------------------*
+001900*  DATE/TIME AND REPORT-BUILDING FIELDS                   *
+001910*---------------------------------------------------------*
+001920 01  WS-DATE8             PIC 9(8).
+001921 01  WS-DATE8-R REDEFINES WS-DATE8.
+001930     05  WS-CDT-YEAR      PIC 9(4).
+001940     05  WS-CDT-MONTH     PIC 9(2).
+001950     05  WS-CDT-DAY       PIC 9(2).
+001955 01  WS-TIME8             PIC 9(8).
+001956 01  WS-TIME8-R REDEFINES WS-TIME8.
+001960     05  WS-CDT-HOURS     PIC 9(2).
+001970     05  WS-CDT-MINUTES   PIC 9(2).
+001980     05  WS-CDT-SECONDS   PIC 9(2).
+001990     05  FILLER           PIC 9(02).
+002000
+002010 01  WS-TIMESTAMP-EDIT.
+002020     05  WS-TE-YEAR       PIC 9(4).
+002030     05  FILLER           PIC X(01) VALUE "-".
+002040     05  WS-TE-MONTH      PIC 9(2).
+002050     05  FILLER           PIC X(01) VALUE "-".
+002060     05  WS-TE-DAY        PIC 9(2).
+002070     05  FILLER           PIC X(01) VALUE " ".
+002080     05  WS-TE-HOURS      PIC 9(2).
+002090     05  FILLER           PIC X(01) VALUE ":".
+002100     05  WS-TE-MINUTES    PIC 9(2).
+002110     05  FILLER           PIC X(01) VALUE ":".
+002120     05  WS-TE-SECONDS    PIC 9(2).
+002130
+002140 01  WS-RATE-EDIT         PIC ZZZ9.9999.
+002150 01  WS-YEARS-EDIT        PIC ZZ9.9.
+002160 01  WS-PRINCIPAL-EDIT    PIC Z(6)9.99.
+002170 01  WS-N-EDIT            PIC ZZ9.
+002180 01  WS-TOTAL-PRIN-EDIT   PIC Z(10)9.99.
+002190 01  WS-TOTAL-ACCR-EDIT   PIC Z(10)9.99.
+002192 01  WS-SIMPLE-TOT-EDIT   PIC Z(10)9.99.
+002193 01  WS-COMPOUND-TOT-EDIT PIC Z(10)9.99.
+002195 01  WS-ELAPSED-EDIT      PIC ZZ9.9.
+002200 01  WS-LINE-OUT          PIC X(132).
+002210
+002220 PROCEDURE DIVISION.
+002230
+002240*===========================================================*
+002250*  0000-MAINLINE                                             *
+002260*===========================================================*
+002270 0000-MAINLINE.
+002280     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002290     PERFORM 2000-SELECT-RUN-MODE THRU 2000-EXIT.
+002300
+002310     IF BATCH-MODE
+002320         PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+002330     ELSE
+002340         PERFORM 4000-INTERACTIVE-PROCESS THRU 4000-EXIT
+002350     END-IF.
+002360
+002370     PERFORM 8000-SESSION-SUMMARY THRU 8000-EXIT.
+002380     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002390     STOP RUN.
+002400
+002410*===========================================================*
+002420*  1000-INITIALIZE - OPEN THE AUDIT TRAIL AND ZERO TOTALS    *
+002430*===========================================================*
+002440 1000-INITIALIZE.
+002450     DISPLAY "Compound Interest Calculator".
+002460     DISPLAY "==============================".
+002470     MOVE 0 TO THE-TOTAL.
+002480     MOVE 0 TO WS-TOTAL-PRINCIPAL.
+002490     MOVE 0 TO WS-CALC-COUNT.
+002492     MOVE 0 TO WS-SIMPLE-TOTAL.
+002494     MOVE 0 TO WS-SIMPLE-COUNT.
+002496     MOVE 0 TO WS-COMPOUND-TOTAL.
+002498     MOVE 0 TO WS-COMPOUND-COUNT.
+002500     OPEN EXTEND AUDIT-FILE.
+002510     IF WS-AUDIT-STATUS = "35"
+002520         OPEN OUTPUT AUDIT-FILE
+002530         CLOSE AUDIT-FILE
+002540         OPEN EXTEND AUDIT-FILE
+002550     END-IF.
+002560 1000-EXIT.
+002570     EXIT.
+002580
+002590*===========================================================*
+002600*  2000-SELECT-RUN-MODE - INTERACTIVE OR BATCH ACCOUNT FILE  *
+002610*===========================================================*
+002620 2000-SELECT-RUN-MODE.
+002630     DISPLAY "Select Run Mode:".
+002640     DISPLAY "  1. Interactive (one account at a time)".
+002650     DISPLAY "  2. Batch (process ACCTIN accounts file)".
+002660     DISPLAY "Enter choice: ".
+002670     ACCEPT WS-RUN-MODE-CHOICE.
+002680     IF WS-RUN-MODE-CHOICE = 2
+002690         SET BATCH-MODE TO TRUE
+002700     ELSE
+002710         SET INTERACTIVE-MODE TO TRUE
+002720     END-IF.
+002730 2000-EXIT.
+002740     EXIT.
+002750
+002760*===========================================================*
+002770*  3000-BATCH-PROCESS - DRIVE THE CALCULATION FROM ACCTIN    *
+002780*===========================================================*
+002790 3000-BATCH-PROCESS.
+002800     PERFORM 3100-OPEN-BATCH-FILES THRU 3100-EXIT.
+002802     IF ACCOUNTS-EOF
+002804         GO TO 3000-EXIT
+002806     END-IF.
+002810     PERFORM 3200-RESTART-SKIP THRU 3200-EXIT.
+002820     PERFORM 3300-READ-ACCOUNT THRU 3300-EXIT.
+002830     PERFORM 3400-PROCESS-ACCOUNT-LOOP THRU 3400-EXIT
+002840         UNTIL ACCOUNTS-EOF.
+002850     PERFORM 3900-CLOSE-BATCH-FILES THRU 3900-EXIT.
+002860 3000-EXIT.
+002870     EXIT.
+002880
+002890 3100-OPEN-BATCH-FILES.
+002900     OPEN INPUT ACCOUNTS-FILE.
+002902     IF WS-ACCOUNTS-STATUS NOT = "00"
+002904         DISPLAY "*** ERROR: CANNOT OPEN ACCOUNTS FILE (ACCTIN) "
+002906             "- FILE STATUS " WS-ACCOUNTS-STATUS " ***"
+002908         DISPLAY "*** BATCH RUN TERMINATED - NO ACCOUNTS "
+002910             "PROCESSED ***"
+002912         MOVE "Y" TO WS-EOF-SW
+002914         GO TO 3100-EXIT
+002916     END-IF.
+002918     OPEN OUTPUT REPORT-FILE.
+002919     IF WS-REPORT-STATUS NOT = "00"
+002921         DISPLAY "*** ERROR: CANNOT OPEN REPORT FILE (RPTOUT) "
+002922             "- FILE STATUS " WS-REPORT-STATUS " ***"
+002923         DISPLAY "*** BATCH RUN TERMINATED - NO ACCOUNTS "
+002924             "PROCESSED ***"
+002925         CLOSE ACCOUNTS-FILE
+002926         MOVE "Y" TO WS-EOF-SW
+002927         GO TO 3100-EXIT
+002928     END-IF.
+002929     MOVE "N" TO WS-RESTART-SW.
+002930     OPEN INPUT CHECKPOINT-IN-FILE.
+002940     IF WS-CKPT-IN-STATUS = "00"
+002950         READ CHECKPOINT-IN-FILE
+002960             AT END
+002970                 MOVE "N" TO WS-RESTART-SW
+002980             NOT AT END
+002990                 MOVE CKI-ACCOUNT-ID TO WS-LAST-CKPT-ID
+003000                 MOVE CKI-RECORD-COUNT TO WS-LAST-CKPT-COUNT
+003010                 MOVE "Y" TO WS-RESTART-SW
+003020         END-READ
+003030         CLOSE CHECKPOINT-IN-FILE
+003040     END-IF.
+003050     IF RESTART-REQUESTED
+003060         DISPLAY "Restarting batch run after account: "
+003070             WS-LAST-CKPT-ID
+003080         MOVE WS-LAST-CKPT-COUNT TO WS-RECORD-COUNT
+003090     END-IF.
+003100 3100-EXIT.
+003110     EXIT.
+003120
+003130 3200-RESTART-SKIP.
+003140     IF NOT RESTART-REQUESTED
+003150         GO TO 3200-EXIT
+003160     END-IF.
+003170     PERFORM 3300-READ-ACCOUNT THRU 3300-EXIT
+003180         UNTIL ACCOUNTS-EOF
+003190         OR AR-ACCOUNT-ID = WS-LAST-CKPT-ID.
+003200 3200-EXIT.
+003210     EXIT.
+003220
+003230 3300-READ-ACCOUNT.
+003240     READ ACCOUNTS-FILE
+003250         AT END
+003260             MOVE "Y" TO WS-EOF-SW
+003270     END-READ.
+003280 3300-EXIT.
+003290     EXIT.
+003300
+003302 3350-VALIDATE-ACCOUNT.
+003303     SET ENTRY-VALID TO TRUE.
+003304     IF WS-PRINCIPAL NOT > 0
+003305         DISPLAY "*** REJECTED ACCOUNT " AR-ACCOUNT-ID
+003306             " - PRINCIPAL MUST BE GREATER THAN ZERO. ***"
+003307         SET ENTRY-INVALID TO TRUE
+003308     END-IF.
+003309     IF WS-INTEREST-RATE NOT > 0 OR WS-INTEREST-RATE > 100
+003310         DISPLAY "*** REJECTED ACCOUNT " AR-ACCOUNT-ID
+003311             " - RATE MUST BE GREATER THAN ZERO AND NOT "
+003312             "MORE THAN 100. ***"
+003313         SET ENTRY-INVALID TO TRUE
+003314     END-IF.
+003315     IF WS-YEARS NOT > 0
+003316         DISPLAY "*** REJECTED ACCOUNT " AR-ACCOUNT-ID
+003317             " - YEARS MUST BE GREATER THAN ZERO. ***"
+003318         SET ENTRY-INVALID TO TRUE
+003319     END-IF.
+003320     IF WS-N NOT > 0
+003321         DISPLAY "*** REJECTED ACCOUNT " AR-ACCOUNT-ID
+003322             " - COMPOUNDING FREQUENCY (N) MUST BE GREATER "
+003323             "THAN ZERO. ***"
+003324         SET ENTRY-INVALID TO TRUE
+003325     END-IF.
+003338 3350-EXIT.
+003340     EXIT.
+003342
+003344 3400-PROCESS-ACCOUNT-LOOP.
+003345     MOVE AR-ACCOUNT-ID TO WS-CURRENT-ACCT-ID.
+003346     MOVE AR-PRINCIPAL TO WS-PRINCIPAL.
+003347     MOVE AR-INTEREST-RATE TO WS-INTEREST-RATE.
+003348     MOVE AR-YEARS TO WS-YEARS.
+003349     MOVE AR-N TO WS-N.
+003350     IF AR-CALC-MODE = "S"
+003351         SET SIMPLE-INTEREST TO TRUE
+003352     ELSE
+003353         SET COMPOUND-INTEREST TO TRUE
+003354     END-IF.
+003355
+003356     PERFORM 3350-VALIDATE-ACCOUNT THRU 3350-EXIT.
+003357     IF ENTRY-VALID
+003358         PERFORM 6000-CALCULATE THRU 6000-EXIT
+003359     END-IF.
+003360     IF ENTRY-VALID
+003361         PERFORM 7000-DISPLAY-RESULT THRU 7000-EXIT
+003362         PERFORM 7100-WRITE-REPORT THRU 7100-EXIT
+003363         PERFORM 6500-YEAR-BY-YEAR-BREAKDOWN THRU 6500-EXIT
+003364         PERFORM 7200-WRITE-AUDIT THRU 7200-EXIT
+003365         PERFORM 7300-ACCUMULATE-TOTALS THRU 7300-EXIT
+003366     END-IF.
+003367
+003368     ADD 1 TO WS-RECORD-COUNT.
+003369     IF FUNCTION MOD (WS-RECORD-COUNT WS-CKPT-INTERVAL) = 0
+003370         PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT
+003371     END-IF.
+003372
+003373     PERFORM 3300-READ-ACCOUNT THRU 3300-EXIT.
+003374 3400-EXIT.
+003375     EXIT.
+003376
+003580 3900-CLOSE-BATCH-FILES.
+003585     PERFORM 7600-CLEAR-CHECKPOINT THRU 7600-EXIT.
+003600     CLOSE ACCOUNTS-FILE.
+003610     CLOSE REPORT-FILE.
+003620 3900-EXIT.
+003630     EXIT.
+003640
+003650*===========================================================*
+003660*  4000-INTERACTIVE-PROCESS - ONE OR MORE TERMINAL ENTRIES   *
+003670*===========================================================*
+003680 4000-INTERACTIVE-PROCESS.
+003690     OPEN OUTPUT REPORT-FILE.
+003692     IF WS-REPORT-STATUS NOT = "00"
+003694         DISPLAY "*** ERROR: CANNOT OPEN REPORT FILE (RPTOUT) "
+003696             "- FILE STATUS " WS-REPORT-STATUS " ***"
+003698         DISPLAY "*** INTERACTIVE SESSION TERMINATED. ***"
+003699         GO TO 4000-EXIT
+003700     END-IF.
+003702     MOVE "Y" TO WS-CONTINUE.
+003710     PERFORM 4100-INTERACTIVE-LOOP THRU 4100-EXIT
+003720         UNTIL WS-CONTINUE = "N" OR WS-CONTINUE = "n".
+003730     CLOSE REPORT-FILE.
+003740 4000-EXIT.
+003750     EXIT.
+003760
+003770 4100-INTERACTIVE-LOOP.
+003772     MOVE SPACES TO WS-CURRENT-ACCT-ID.
+003780     PERFORM 4200-SELECT-CALC-MODE THRU 4200-EXIT.
+003790     PERFORM 4300-SELECT-FREQUENCY THRU 4300-EXIT.
+003800     PERFORM 5000-GET-PRINCIPAL THRU 5000-EXIT.
+003810     PERFORM 5100-GET-RATE THRU 5100-EXIT.
+003820     PERFORM 5200-GET-YEARS THRU 5200-EXIT.
+003830
+003840     PERFORM 6000-CALCULATE THRU 6000-EXIT.
+003845     IF ENTRY-VALID
+003850         PERFORM 7000-DISPLAY-RESULT THRU 7000-EXIT
+003855         PERFORM 7100-WRITE-REPORT THRU 7100-EXIT
+003860         PERFORM 6500-YEAR-BY-YEAR-BREAKDOWN THRU 6500-EXIT
+003870         PERFORM 7200-WRITE-AUDIT THRU 7200-EXIT
+003890         PERFORM 7300-ACCUMULATE-TOTALS THRU 7300-EXIT
+003895     END-IF.
+003900
+003910     DISPLAY "Another calculation? (Y/N): ".
+003920     ACCEPT WS-CONTINUE.
+003930 4100-EXIT.
+003940     EXIT.
+003950
+003960 4200-SELECT-CALC-MODE.
+003970     DISPLAY "Select Interest Method:".
+003980     DISPLAY "  1. Simple Interest".
+003990     DISPLAY "  2. Compound Interest".
+004000     DISPLAY "Enter choice: ".
+004010     ACCEPT WS-CALC-MODE-CHOICE.
+004020     IF WS-CALC-MODE-CHOICE = 1
+004030         SET SIMPLE-INTEREST TO TRUE
+004040     ELSE
+004050         SET COMPOUND-INTEREST TO TRUE
+004060     END-IF.
+004070 4200-EXIT.
+004080     EXIT.
+004090
+004100 4300-SELECT-FREQUENCY.
+004110     IF SIMPLE-INTEREST
+004120         MOVE 1 TO WS-N
+004130         GO TO 4300-EXIT
+004140     END-IF.
+004150     MOVE 0 TO WS-FREQ-CHOICE.
+004160     PERFORM 4310-FREQUENCY-PROMPT THRU 4310-EXIT
+004170         UNTIL FREQ-CHOICE-VALID.
+004180     EVALUATE WS-FREQ-CHOICE
+004190         WHEN 1  MOVE 1   TO WS-N
+004200         WHEN 2  MOVE 2   TO WS-N
+004210         WHEN 3  MOVE 4   TO WS-N
+004220         WHEN 4  MOVE 12  TO WS-N
+004230         WHEN 5  MOVE 365 TO WS-N
+004240     END-EVALUATE.
+004250 4300-EXIT.
+004260     EXIT.
+004270
+004280 4310-FREQUENCY-PROMPT.
+004290     DISPLAY "Select Compounding Frequency:".
+004300     DISPLAY "  1. Annual".
+004310     DISPLAY "  2. Semi-Annual".
+004320     DISPLAY "  3. Quarterly".
+004330     DISPLAY "  4. Monthly".
+004340     DISPLAY "  5. Daily".
+004350     DISPLAY "Enter choice: ".
+004360     ACCEPT WS-FREQ-CHOICE.
+004370     IF NOT FREQ-CHOICE-VALID
+004380         DISPLAY "*** ERROR: Choice must be 1 through 5. ***"
+004390     END-IF.
+004400 4310-EXIT.
+004410     EXIT.
+004420
+004430*===========================================================*
+004440*  5000-5200 - VALIDATED TERMINAL INPUT PARAGRAPHS           *
+004450*===========================================================*
+004460 5000-GET-PRINCIPAL.
+004470     MOVE "N" TO WS-VALID-SW.
+004480     PERFORM 5010-PRINCIPAL-PROMPT THRU 5010-EXIT
+004490         UNTIL ENTRY-VALID.
+004500 5000-EXIT.
+004510     EXIT.
+004520
+004530 5010-PRINCIPAL-PROMPT.
+004540     DISPLAY "Enter Principal Amount: ".
+004550     ACCEPT WS-PRINCIPAL.
+004560     IF WS-PRINCIPAL > 0
+004570         SET ENTRY-VALID TO TRUE
+004580     ELSE
+004590         DISPLAY "*** ERROR: Principal must be greater than ",
+004600             "zero. Re-enter. ***"
+004610         SET ENTRY-INVALID TO TRUE
+004620     END-IF.
+004630 5010-EXIT.
+004640     EXIT.
+004650
+004660 5100-GET-RATE.
+004670     MOVE "N" TO WS-VALID-SW.
+004680     PERFORM 5110-RATE-PROMPT THRU 5110-EXIT
+004690         UNTIL ENTRY-VALID.
+004700 5100-EXIT.
+004710     EXIT.
+004720
+004730 5110-RATE-PROMPT.
+004740     DISPLAY "Enter Annual Interest Rate (%): ".
+004750     ACCEPT WS-INTEREST-RATE.
+004760     IF WS-INTEREST-RATE > 0 AND WS-INTEREST-RATE <= 100
+004770         SET ENTRY-VALID TO TRUE
+004780     ELSE
+004790         DISPLAY "*** ERROR: Rate must be greater than zero ",
+004800             "and not more than 100. Re-enter. ***"
+004810         SET ENTRY-INVALID TO TRUE
+004820     END-IF.
+004830 5110-EXIT.
+004840     EXIT.
+004850
+004860 5200-GET-YEARS.
+004870     MOVE "N" TO WS-VALID-SW.
+004880     PERFORM 5210-YEARS-PROMPT THRU 5210-EXIT
+004890         UNTIL ENTRY-VALID.
+004900 5200-EXIT.
+004910     EXIT.
+004920
+004930 5210-YEARS-PROMPT.
+004940     DISPLAY "Enter Number of Years: ".
+004950     ACCEPT WS-YEARS.
+004960     IF WS-YEARS > 0
+004970         SET ENTRY-VALID TO TRUE
+004980     ELSE
+004990         DISPLAY "*** ERROR: Years must be greater than ",
+005000             "zero. Re-enter. ***"
+005010         SET ENTRY-INVALID TO TRUE
+005020     END-IF.
+005030 5210-EXIT.
+005040     EXIT.
+005050
+005060*===========================================================*
+005070*  6000-CALCULATE - SIMPLE OR COMPOUND INTEREST FORMULA      *
+005080*===========================================================*
+005090 6000-CALCULATE.
+005094     IF SIMPLE-INTEREST
+005098         COMPUTE WS-ACCRUED-AMOUNT ROUNDED =
+005102             WS-PRINCIPAL * (WS-INTEREST-RATE / 100) * WS-YEARS
+005106     ELSE
+005110         COMPUTE WS-BASE-FACTOR ROUNDED =
+005114             1 + (WS-INTEREST-RATE / 100) / WS-N
+005118         COMPUTE WS-POWER-FACTOR ROUNDED =
+005122             WS-BASE-FACTOR ** (WS-N * WS-YEARS)
+005126             ON SIZE ERROR
+005130                 DISPLAY "*** WARNING: RATE/YEARS/FREQUENCY "
+005134                     "COMBINATION OVERFLOWS THE COMPOUND "
+005138                     "INTEREST FACTOR - ENTRY REJECTED. ***"
+005142                 SET ENTRY-INVALID TO TRUE
+005146         END-COMPUTE
+005150         IF ENTRY-VALID
+005154             COMPUTE WS-ACCRUED-AMOUNT ROUNDED =
+005158                 WS-PRINCIPAL * WS-POWER-FACTOR
+005162                 ON SIZE ERROR
+005166                     DISPLAY "*** WARNING: ACCRUED AMOUNT "
+005170                         "OVERFLOWED - ENTRY REJECTED. ***"
+005174                     SET ENTRY-INVALID TO TRUE
+005178             END-COMPUTE
+005182         END-IF
+005186     END-IF.
+005190 6000-EXIT.
+005194     EXIT.
+005210
+005220*===========================================================*
+005230*  6500-YEAR-BY-YEAR-BREAKDOWN - SCHEDULE FOR THE CUSTOMER   *
+005240*===========================================================*
+005250 6500-YEAR-BY-YEAR-BREAKDOWN.
+005260     MOVE WS-YEARS TO WS-REMAINING-YEARS.
+005270     MOVE 0 TO WS-YEAR-COUNTER.
+005280     DISPLAY "  Year-by-Year Accrual Schedule:".
+005282     MOVE SPACES TO REPORT-RECORD.
+005284     STRING "  YEAR-BY-YEAR ACCRUAL SCHEDULE:"
+005286         DELIMITED BY SIZE INTO REPORT-RECORD.
+005288     WRITE REPORT-RECORD.
+005290     PERFORM 6600-YEAR-STEP THRU 6600-EXIT
+005300         UNTIL WS-REMAINING-YEARS = 0.
+005310 6500-EXIT.
+005320     EXIT.
+005330
+005340 6600-YEAR-STEP.
+005350     ADD 1 TO WS-YEAR-COUNTER.
+005360     IF WS-REMAINING-YEARS < 1
+005365         MOVE WS-YEARS TO WS-ELAPSED-YEARS
+005370         SUBTRACT WS-REMAINING-YEARS FROM WS-REMAINING-YEARS
+005380     ELSE
+005385         MOVE WS-YEAR-COUNTER TO WS-ELAPSED-YEARS
+005390         SUBTRACT 1 FROM WS-REMAINING-YEARS
+005400     END-IF.
+005410     IF SIMPLE-INTEREST
+005420         COMPUTE WS-NEW-AMOUNT ROUNDED =
+005430             WS-PRINCIPAL *
+005440             (WS-INTEREST-RATE / 100) * WS-ELAPSED-YEARS
+005450     ELSE
+005460         COMPUTE WS-BASE-FACTOR ROUNDED =
+005465             1 + (WS-INTEREST-RATE / 100) / WS-N
+005470         COMPUTE WS-POWER-FACTOR ROUNDED =
+005480             WS-BASE-FACTOR ** (WS-N * WS-ELAPSED-YEARS)
+005495         COMPUTE WS-NEW-AMOUNT ROUNDED =
+005498             WS-PRINCIPAL * WS-POWER-FACTOR
+005500     END-IF.
+005510     MOVE WS-NEW-AMOUNT TO WS-ACCRUED-FORMATTED.
+005512     MOVE WS-ELAPSED-YEARS TO WS-ELAPSED-EDIT.
+005520     DISPLAY "    Year " WS-ELAPSED-EDIT " = "
+005530         WS-ACCRUED-FORMATTED.
+005534     MOVE SPACES TO REPORT-RECORD.
+005536     STRING "    YEAR " WS-ELAPSED-EDIT " = "
+005538         WS-ACCRUED-FORMATTED
+005539         DELIMITED BY SIZE INTO REPORT-RECORD.
+005540     WRITE REPORT-RECORD.
+005542 6600-EXIT.
+005550     EXIT.
+005560
+005570*===========================================================*
+005580*  7000-7300 - RESULT DISPLAY, REPORT, AUDIT AND TOTALS      *
+005590*===========================================================*
+005600 7000-DISPLAY-RESULT.
+005610     MOVE WS-ACCRUED-AMOUNT TO WS-ACCRUED-FORMATTED.
+005620     DISPLAY "Accrued Amount = ", WS-ACCRUED-FORMATTED.
+005630 7000-EXIT.
+005640     EXIT.
+005650
+005660 7100-WRITE-REPORT.
+005670     ACCEPT WS-DATE8 FROM DATE YYYYMMDD.
+005680     ACCEPT WS-TIME8 FROM TIME.
+005690     MOVE WS-CDT-YEAR TO WS-TE-YEAR.
+005700     MOVE WS-CDT-MONTH TO WS-TE-MONTH.
+005710     MOVE WS-CDT-DAY TO WS-TE-DAY.
+005720     MOVE WS-CDT-HOURS TO WS-TE-HOURS.
+005730     MOVE WS-CDT-MINUTES TO WS-TE-MINUTES.
+005740     MOVE WS-CDT-SECONDS TO WS-TE-SECONDS.
+005750     MOVE WS-PRINCIPAL TO WS-PRINCIPAL-EDIT.
+005760     MOVE WS-INTEREST-RATE TO WS-RATE-EDIT.
+005770     MOVE WS-YEARS TO WS-YEARS-EDIT.
+005780     MOVE WS-ACCRUED-AMOUNT TO WS-ACCRUED-FORMATTED.
+005790
+005800     MOVE SPACES TO REPORT-RECORD.
+005810     STRING "INTEREST CALCULATION REPORT  -  DATE: "
+005820         WS-TIMESTAMP-EDIT
+005825         "  ACCOUNT: " WS-CURRENT-ACCT-ID
+005830         DELIMITED BY SIZE INTO REPORT-RECORD.
+005840     WRITE REPORT-RECORD.
+005850
+005860     MOVE SPACES TO REPORT-RECORD.
+005870     STRING "  PRINCIPAL: " WS-PRINCIPAL-EDIT
+005880         "   RATE: " WS-RATE-EDIT
+005890         "   YEARS: " WS-YEARS-EDIT
+005900         DELIMITED BY SIZE INTO REPORT-RECORD.
+005910     WRITE REPORT-RECORD.
+005920
+005930     MOVE SPACES TO REPORT-RECORD.
+005940     STRING "  ACCRUED AMOUNT: " WS-ACCRUED-FORMATTED
+005950         DELIMITED BY SIZE INTO REPORT-RECORD.
+005960     WRITE REPORT-RECORD.
+005970
+005980     MOVE SPACES TO REPORT-RECORD.
+005990     WRITE REPORT-RECORD.
+006000 7100-EXIT.
+006010     EXIT.
+006020
+006030 7200-WRITE-AUDIT.
+006040     MOVE WS-PRINCIPAL TO WS-PRINCIPAL-EDIT.
+006050     MOVE WS-INTEREST-RATE TO WS-RATE-EDIT.
+006060     MOVE WS-YEARS TO WS-YEARS-EDIT.
+006070     MOVE WS-N TO WS-N-EDIT.
+006080     MOVE WS-ACCRUED-AMOUNT TO WS-ACCRUED-FORMATTED.
+006090
+006100     MOVE SPACES TO AUDIT-RECORD.
+006110     STRING WS-TIMESTAMP-EDIT
+006115         " ACCT=" WS-CURRENT-ACCT-ID
+006120         " PRIN=" WS-PRINCIPAL-EDIT
+006130         " RATE=" WS-RATE-EDIT
+006140         " YRS="  WS-YEARS-EDIT
+006150         " N="    WS-N-EDIT
+006160         " ACCR=" WS-ACCRUED-FORMATTED
+006170         DELIMITED BY SIZE INTO AUDIT-RECORD.
+006180     WRITE AUDIT-RECORD.
+006190 7200-EXIT.
+006200     EXIT.
+006210
+006220 7300-ACCUMULATE-TOTALS.
+006221     ADD WS-ACCRUED-AMOUNT TO THE-TOTAL
+006222         ON SIZE ERROR
+006223             DISPLAY "*** WARNING: SESSION TOTAL ACCRUED "
+006224                 "AMOUNT OVERFLOWED - FIGURE BELOW IS "
+006225                 "INCOMPLETE. ***"
+006226     END-ADD.
+006227     ADD WS-PRINCIPAL TO WS-TOTAL-PRINCIPAL
+006228         ON SIZE ERROR
+006229             DISPLAY "*** WARNING: SESSION TOTAL PRINCIPAL "
+006230                 "OVERFLOWED - FIGURE BELOW IS INCOMPLETE. ***"
+006231     END-ADD.
+006233     ADD 1 TO WS-CALC-COUNT.
+006234     IF SIMPLE-INTEREST
+006235         ADD WS-ACCRUED-AMOUNT TO WS-SIMPLE-TOTAL
+006236             ON SIZE ERROR
+006237                 DISPLAY "*** WARNING: SESSION SIMPLE-INTEREST "
+006238                     "TOTAL OVERFLOWED - FIGURE BELOW IS "
+006239                     "INCOMPLETE. ***"
+006240         END-ADD
+006241         ADD 1 TO WS-SIMPLE-COUNT
+006242     ELSE
+006243         ADD WS-ACCRUED-AMOUNT TO WS-COMPOUND-TOTAL
+006244             ON SIZE ERROR
+006245                 DISPLAY "*** WARNING: SESSION COMPOUND-INTEREST "
+006246                     "TOTAL OVERFLOWED - FIGURE BELOW IS "
+006247                     "INCOMPLETE. ***"
+006248         END-ADD
+006249         ADD 1 TO WS-COMPOUND-COUNT
+006255     END-IF.
+006260 7300-EXIT.
+006270     EXIT.
+006280
+006290*===========================================================*
+006300*  7500-WRITE-CHECKPOINT - RECORD LAST ACCOUNT COMPLETED     *
+006310*===========================================================*
+006320 7500-WRITE-CHECKPOINT.
+006330     OPEN OUTPUT CHECKPOINT-OUT-FILE.
+006332     IF WS-CKPT-OUT-STATUS NOT = "00"
+006333         DISPLAY "*** WARNING: UNABLE TO OPEN CHECKPOINT FILE "
+006334             "(CKPTOUT) - FILE STATUS " WS-CKPT-OUT-STATUS
+006336             " - RESTART POINT NOT SAVED. ***"
+006337         GO TO 7500-EXIT
+006338     END-IF.
+006339     MOVE SPACES TO CHECKPOINT-OUT-RECORD.
+006340     MOVE AR-ACCOUNT-ID TO CKO-ACCOUNT-ID.
+006350     MOVE WS-RECORD-COUNT TO CKO-RECORD-COUNT.
+006360     WRITE CHECKPOINT-OUT-RECORD.
+006362     IF WS-CKPT-OUT-STATUS NOT = "00"
+006364         DISPLAY "*** WARNING: CHECKPOINT WRITE FAILED - FILE "
+006366             "STATUS " WS-CKPT-OUT-STATUS
+006368             " - RESTART POINT NOT SAVED. ***"
+006369     END-IF.
+006370     CLOSE CHECKPOINT-OUT-FILE.
+006380 7500-EXIT.
+006390     EXIT.
+006400
+006401*===========================================================*
+006402*  7600-CLEAR-CHECKPOINT - RUN FINISHED THE WHOLE PORTFOLIO   *
+006403*  NORMALLY, SO THE RESTART POINT IS CLEARED RATHER THAN LEFT *
+006404*  POINTING AT THE LAST ACCOUNT.  A CHECKPOINT LEFT BEHIND BY *
+006405*  A COMPLETED RUN WOULD, IF COPIED TO CKPTIN LIKE AN ABENDED *
+006406*  RUN'S WOULD BE, MAKE THE NEXT SUBMISSION SKIP THE ENTIRE   *
+006407*  PORTFOLIO AND PROCESS ZERO ACCOUNTS WITH NO WARNING.       *
+006408*===========================================================*
+006409 7600-CLEAR-CHECKPOINT.
+006411     OPEN OUTPUT CHECKPOINT-OUT-FILE.
+006412     IF WS-CKPT-OUT-STATUS NOT = "00"
+006413         DISPLAY "*** WARNING: UNABLE TO CLEAR CHECKPOINT FILE "
+006414             "(CKPTOUT) AT RUN COMPLETION - FILE STATUS "
+006415             WS-CKPT-OUT-STATUS " ***"
+006416         GO TO 7600-EXIT
+006417     END-IF.
+006418     CLOSE CHECKPOINT-OUT-FILE.
+006419     DISPLAY "Batch run completed normally - checkpoint cleared.".
+006420 7600-EXIT.
+006421     EXIT.
+006422
+006423*===========================================================*
+006424*  8000-SESSION-SUMMARY - TOTALS FOR THE WHOLE RUN           *
+006430*===========================================================*
+006440 8000-SESSION-SUMMARY.
+006450     MOVE WS-TOTAL-PRINCIPAL TO WS-TOTAL-PRIN-EDIT.
+006460     MOVE THE-TOTAL TO WS-TOTAL-ACCR-EDIT.
+006462     MOVE WS-SIMPLE-TOTAL TO WS-SIMPLE-TOT-EDIT.
+006464     MOVE WS-COMPOUND-TOTAL TO WS-COMPOUND-TOT-EDIT.
+006470     DISPLAY "==============================".
+006480     DISPLAY "Session Summary".
+006490     DISPLAY "  Calculations Performed : " WS-CALC-COUNT.
+006500     DISPLAY "  Total Principal Entered: " WS-TOTAL-PRIN-EDIT.
+006501     DISPLAY "  Total Accrued (blended): " WS-TOTAL-ACCR-EDIT.
+006502*    THE BLENDED FIGURE ABOVE MIXES INTEREST-ONLY SIMPLE
+006503*    AMOUNTS WITH PRINCIPAL-PLUS-INTEREST COMPOUND AMOUNTS AND
+006504*    HAS NO SINGLE COHERENT UNIT WHEN A RUN CONTAINS BOTH MODES -
+006505*    THE SUBTOTALS BELOW ARE THE FIGURES TO RECONCILE AGAINST.
+006506     DISPLAY "  Simple Interest   (" WS-SIMPLE-COUNT
+006507         " calcs): " WS-SIMPLE-TOT-EDIT.
+006508     DISPLAY "  Compound Payoff   (" WS-COMPOUND-COUNT
+006509         " calcs): " WS-COMPOUND-TOT-EDIT.
+006512     IF BATCH-MODE AND WS-CALC-COUNT = 0
+006514         DISPLAY "*** WARNING: ZERO ACCOUNTS WERE PROCESSED "
+006516             "THIS RUN - CHECK ACCTIN AND ANY RESTART "
+006518             "CHECKPOINT CARRIED FORWARD AS CKPTIN. ***"
+006519     END-IF.
+006520 8000-EXIT.
+006530     EXIT.
+006540
+006550*===========================================================*
+006560*  9999-TERMINATE - CLOSE THE AUDIT TRAIL                    *
+006570*===========================================================*
+006580 9999-TERMINATE.
+006590     CLOSE AUDIT-FILE.
+006600 9999-EXIT.
+006610     EXIT.
